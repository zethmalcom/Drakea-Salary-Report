@@ -50,14 +50,72 @@
             SELECT EMPLOYEE-RECORD-FILE
                 ASSIGN TO 'PR2FA19-1.TXT'
                 ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT SORT-WORK-FILE
+                ASSIGN TO 'SORTWK1'.
+            SELECT SORTED-EMPLOYEE-FILE
+                ASSIGN TO 'PR2FA19-1-SRT.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL.
             SELECT DETAILED-SALARY-REPORT
                 ASSIGN TO PRINTER 'DRAKEA-DSR.TXT'.
+            SELECT EXCEPTION-REPORT-FILE
+                ASSIGN TO 'DRAKEA-EXC.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT RAISE-HISTORY-REPORT
+                ASSIGN TO PRINTER 'DRAKEA-ERH.TXT'.
+            SELECT CSV-EXTRACT-FILE
+                ASSIGN TO 'DRAKEA-DSR.CSV'
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT CHECKPOINT-FILE
+                ASSIGN TO 'DRAKEA-CKPT.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS CHECKPOINT-STATUS.
+            SELECT RAISE-RATE-FILE
+                ASSIGN TO 'DRAKEA-RATES.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS RAISE-RATE-STATUS.
 
         DATA DIVISION.
         FILE SECTION.
 
+      *    RAW, HR-SUPPLIED EXTRACT -- NOT ASSUMED TO BE IN ANY
+      *    PARTICULAR ORDER.  SORTED BELOW BY WAREHOUSE-ID INTO
+      *    SORTED-EMPLOYEE-FILE SO 300-DATA-INPUT-ROUTINE'S WAREHOUSE
+      *    CONTROL BREAK CANNOT BE FOOLED BY AN OUT-OF-ORDER EXTRACT.
         FD   EMPLOYEE-RECORD-FILE
-            RECORD CONTAINS 83 CHARACTERS.
+            RECORD CONTAINS 84 CHARACTERS.
+
+        01  RAW-EMPLOYEE-RECORD        PIC X(84).
+
+      *    TRAILER RECORD APPENDED BY HR AFTER THE LAST EMPLOYEE
+      *    RECORD, IDENTIFIED BY TR-ID = 'TRLR'.  CARRIES THE
+      *    EXPECTED RECORD COUNT AND EXPECTED TOTAL CURRENT-SALARY SO
+      *    165-SORT-INPUT-PROCEDURE CAN BALANCE WHAT HR SENT AGAINST
+      *    WHAT WAS ACTUALLY READ BEFORE THE REPORT IS TRUSTED.
+        01  TRAILER-RECORD REDEFINES RAW-EMPLOYEE-RECORD.
+            05  TR-ID                   PIC X(4).
+            05  TR-RECORD-COUNT         PIC 9(6).
+            05  TR-TOTAL-CURRENT-SALARY PIC 9(9)V99.
+            05  FILLER                  PIC X(63).
+
+      *    FIELD VIEW OF RAW-EMPLOYEE-RECORD USED ONLY TO PULL
+      *    CURRENT-SALARY OUT FOR THE BALANCE TOTAL BEFORE THE RECORD
+      *    IS SORTED -- SORTED-EMPLOYEE-FILE'S EMPLOYEE-RECORD BELOW
+      *    IS THE LAYOUT USED FOR ALL OTHER PROCESSING.
+        01  RAW-EMPLOYEE-DATA REDEFINES RAW-EMPLOYEE-RECORD.
+            05  RW-WAREHOUSE-ID         PIC X(4).
+            05  FILLER                  PIC X(59).
+            05  RW-CURRENT-SALARY       PIC 999999V99.
+            05  FILLER                  PIC X(13).
+
+        SD   SORT-WORK-FILE
+            RECORD CONTAINS 84 CHARACTERS.
+
+        01  SORT-WORK-RECORD.
+            05  SW-WAREHOUSE-ID         PIC X(4).
+            05  FILLER                  PIC X(80).
+
+        FD   SORTED-EMPLOYEE-FILE
+            RECORD CONTAINS 84 CHARACTERS.
 
         01  EMPLOYEE-RECORD.
             05  WAREHOUSE-ID            PIC X(4).
@@ -70,7 +128,7 @@
             05  STARTING-SALARY         PIC 999999V99.
             05  FILLER                  PIC X(4).
             05  LAST-PAY-INCREASE       PIC 999999999.
-            05  CURRENT-SALARY          PIC 999999V99. 
+            05  CURRENT-SALARY          PIC 999999V99.
             05  FILLER                  PIC X(5).
             05  UNION-DUES              PIC 999.
             05  INSURANCE               PIC 999V99.
@@ -81,13 +139,175 @@
 
         01  REPORT-RECORD               PIC X(80).
 
+        FD    EXCEPTION-REPORT-FILE
+             RECORD CONTAINS 80 CHARACTERS.
+
+        01  EXCEPTION-RECORD            PIC X(80).
+
+        FD    RAISE-HISTORY-REPORT
+             RECORD CONTAINS 100 CHARACTERS.
+
+        01  RH-REPORT-RECORD            PIC X(100).
+
+      *    COMMA-DELIMITED EXTRACT OF THE SAME PER-EMPLOYEE FIGURES
+      *    SHOWN ON DETAIL-LINE, WRITTEN ALONGSIDE THE PRINT REPORT SO
+      *    HR CAN PULL IT INTO A SPREADSHEET INSTEAD OF RETYPING
+      *    NUMBERS OFF THE PRINTED REPORT.
+        FD    CSV-EXTRACT-FILE
+             RECORD CONTAINS 80 CHARACTERS.
+
+        01  CSV-RECORD                  PIC X(80).
+
+      *    RESTART CHECKPOINT -- ONE RECORD, REWRITTEN AFTER EVERY
+      *    EMPLOYEE RECORD PROCESSED (SEE 300-DATA-INPUT-ROUTINE) AND
+      *    AGAIN AT EVERY 450-WAREHOUSE-BREAK, HOLDING THE LAST
+      *    WAREHOUSE/EMPLOYEE ACTUALLY COMPLETED.  CK-CHECKPOINT-KIND
+      *    TELLS A RESTART WHETHER THAT WAREHOUSE WAS STILL OPEN
+      *    ('R' -- RUNNING, WRITTEN MID-WAREHOUSE, SO CK-EMPLOYEE-ID
+      *    NAMES THE LAST EMPLOYEE PRINTED *WITHIN* IT) OR HAD
+      *    ALREADY BEEN TOTALED AND BROKEN ('B', WRITTEN FROM
+      *    450-WAREHOUSE-BREAK, SO THE WHOLE WAREHOUSE CAN BE SKIPPED).
+      *    A RESTARTED RUN USES THAT DISTINCTION TO SKIP FORWARD
+      *    EITHER TO THE NEXT WAREHOUSE OR TO THE NEXT EMPLOYEE WITHIN
+      *    THE IN-FLIGHT ONE, INSTEAD OF REPRINTING ANYTHING THAT
+      *    ALREADY COMPLETED SUCCESSFULLY.  THE GRAND-TOTAL FIELDS ARE
+      *    CARRIED TOO SO A RESTARTED RUN'S COMPANY GRAND TOTAL PAGE
+      *    REFLECTS WAREHOUSES THAT FINISHED BEFORE THE CRASH, AND THE
+      *    IN-FLIGHT WAREHOUSE'S OWN RUNNING SUBTOTAL (CK-TF-*) IS
+      *    CARRIED SO ITS EVENTUAL TOTAL-LINE STILL ADDS UP THE
+      *    EMPLOYEES PRINTED BEFORE THE CRASH, NOT JUST THE ONES
+      *    PROCESSED AFTER THE RESTART.  THE PAGE NUMBER IS CARRIED
+      *    TOO SO A RESTARTED RUN'S FIRST PAGE CONTINUES THE PHYSICAL
+      *    REPORT FILE'S NUMBERING INSTEAD OF REUSING PAGE NUMBERS
+      *    ALREADY PRINTED BEFORE THE CRASH.  CK-LINE-COUNT CARRIES
+      *    WS-LINE-COUNT THE SAME WAY FOR A 'R' (RUNNING) RESTART, SO
+      *    355-CHECK-PAGE-OVERFLOW KNOWS HOW FAR DOWN THE CHECKPOINTED
+      *    PAGE THE PRIOR RUN ALREADY WAS, INSTEAD OF THINKING THE
+      *    RESUMED PAGE IS STILL EMPTY AND OVERRUNNING IT.
+        FD   CHECKPOINT-FILE
+            RECORD CONTAINS 65 CHARACTERS.
+
+      *    CK-GT-* SIZED TO MATCH GRAND-TOTAL-FIELDS' GT-INCREASED-
+      *    CURRENT (PIC S9999999V99, 7 INTEGER DIGITS) AND
+      *    GT-INCREASED-UNION/INSURANCE (PIC S999999V99, 6 INTEGER
+      *    DIGITS).  CK-TF-* ARE SIZED THE SAME WAY TO MATCH
+      *    TOTAL-FIELDS' TF-INCREASED-CURRENT/UNION/INSURANCE, THE
+      *    IN-FLIGHT WAREHOUSE SUBTOTALS THEY MIRROR.  CK-LINE-COUNT
+      *    IS SIZED TO MATCH REPORT-FIELDS' WS-LINE-COUNT.
+        01  CHECKPOINT-RECORD.
+            05  CK-WAREHOUSE-ID              PIC X(4).
+            05  CK-EMPLOYEE-ID               PIC X(5).
+            05  CK-CHECKPOINT-KIND           PIC X.
+                88  CK-KIND-WAREHOUSE-COMPLETE   VALUE 'B'.
+                88  CK-KIND-WAREHOUSE-RUNNING    VALUE 'R'.
+            05  CK-GT-INCREASED-CURRENT      PIC 9(7)V99.
+            05  CK-GT-INCREASED-UNION        PIC 9(6)V99.
+            05  CK-GT-INCREASED-INSURANCE    PIC 9(6)V99.
+            05  CK-TF-INCREASED-CURRENT      PIC 9(7)V99.
+            05  CK-TF-INCREASED-UNION        PIC 9(6)V99.
+            05  CK-TF-INCREASED-INSURANCE    PIC 9(6)V99.
+            05  CK-PAGE-NUMBER               PIC S99.
+            05  CK-LINE-COUNT                PIC S999.
+
+      *    EXTERNAL, DATA-DRIVEN RAISE-PERCENTAGE CONTROL FILE --
+      *    ONE ROW PER POSITION CODE -- SO PAYROLL CAN RETUNE RATES
+      *    WITHOUT A RECOMPILE.  LOADED INTO RAISE-RATE-TABLE BY
+      *    155-LOAD-RAISE-RATE-TABLE.
+        FD   RAISE-RATE-FILE
+            RECORD CONTAINS 14 CHARACTERS.
+
+        01  RAISE-RATE-RAW-RECORD.
+            05  RR-RAW-POSITION-CODE    PIC X(2).
+            05  RR-RAW-CURRENT-RATE     PIC 9V999.
+            05  RR-RAW-UNION-RATE       PIC 9V999.
+            05  RR-RAW-INSURANCE-RATE   PIC 9V999.
+
         WORKING-STORAGE SECTION.
 
         01  FLAGS-N-SWITCHES.
            05  FIRST-RECORD            PIC X(3)      VALUE 'YES'.
            05  EOF-FLAG                PIC X         VALUE ' '.
                88  NO-MORE-DATA                      VALUE 'N'.
-        
+           05  WHS-FOUND-SW            PIC X         VALUE 'N'.
+               88  WHS-CODE-FOUND                    VALUE 'Y'.
+           05  EXCEPTION-SW            PIC X         VALUE 'N'.
+               88  RECORD-IS-EXCEPTION               VALUE 'Y'.
+           05  RESTART-SW              PIC X         VALUE 'N'.
+               88  RESTART-REQUESTED                 VALUE 'Y'.
+           05  RESTART-POINT-SW        PIC X         VALUE 'N'.
+               88  RESTART-POINT-PASSED              VALUE 'Y'.
+           05  WS-CHECKPOINT-KIND      PIC X         VALUE 'B'.
+           05  CHECKPOINT-STATUS       PIC XX.
+           05  RAISE-RATE-STATUS       PIC XX.
+           05  RAW-EOF-FLAG            PIC X         VALUE 'N'.
+               88  RAW-FILE-EOF                      VALUE 'Y'.
+           05  TRAILER-SW              PIC X         VALUE 'N'.
+               88  TRAILER-WAS-FOUND                 VALUE 'Y'.
+           05  RATE-EOF-FLAG           PIC X         VALUE 'N'.
+               88  RATE-FILE-EOF                     VALUE 'Y'.
+           05  RATE-FOUND-SW           PIC X         VALUE 'N'.
+               88  RATE-CODE-FOUND                   VALUE 'Y'.
+
+      *    HR TRAILER-RECORD BALANCING TOTALS -- ACCUMULATED IN
+      *    165-SORT-INPUT-PROCEDURE AS THE RAW EXTRACT IS READ, THEN
+      *    COMPARED AGAINST THE TRAILER'S EXPECTED VALUES BY
+      *    190-BALANCE-CONTROL-TOTALS BEFORE ANY DATA IS PROCESSED.
+        01  BALANCE-FIELDS.
+           05  WS-ACTUAL-RECORD-COUNT     PIC 9(6)     VALUE 0.
+           05  WS-ACTUAL-TOTAL-SALARY     PIC 9(9)V99  VALUE 0.
+           05  WS-EXPECTED-RECORD-COUNT   PIC 9(6)     VALUE 0.
+           05  WS-EXPECTED-TOTAL-SALARY   PIC 9(9)V99  VALUE 0.
+
+      *    LAST WAREHOUSE/EMPLOYEE SUCCESSFULLY PRINTED, HELD ACROSS
+      *    THE CHECKPOINT FILE CLOSE SO 250-PROCESS-EMPLOYEE-DATA CAN
+      *    SKIP FORWARD PAST IT ON A RESTART.  CK-HOLD-KIND IS THE
+      *    CHECKPOINT'S CK-CHECKPOINT-KIND CARRIED THE SAME WAY --
+      *    'B' MEANS CK-HOLD-WAREHOUSE-ID IS FULLY DONE AND CAN BE
+      *    SKIPPED ENTIRELY, 'R' MEANS IT WAS STILL BEING PRINTED AND
+      *    ONLY EMPLOYEES THROUGH CK-HOLD-EMPLOYEE-ID ARE DONE.
+        01  RESTART-FIELDS.
+           05  CK-HOLD-WAREHOUSE-ID    PIC X(4)      VALUE SPACES.
+           05  CK-HOLD-EMPLOYEE-ID     PIC X(5)      VALUE SPACES.
+           05  CK-HOLD-KIND            PIC X         VALUE 'B'.
+               88  CK-HOLD-WAREHOUSE-COMPLETE            VALUE 'B'.
+           05  WS-LAST-WAREHOUSE-DONE  PIC X(4)      VALUE SPACES.
+           05  WS-LAST-EMPLOYEE-DONE   PIC X(5)      VALUE SPACES.
+
+      *    WAREHOUSE-CODE / WAREHOUSE-NAME LOOKUP TABLE.  ADD A NEW
+      *    FILLER ENTRY HERE WHEN A WAREHOUSE IS LEASED OR CLOSED --
+      *    AND UPDATE BOTH OF THE PLACES BELOW THAT ARE SIZED TO
+      *    MATCH THE ENTRY COUNT: THE "OCCURS 3 TIMES" ON WT-ENTRY,
+      *    AND 505-LOOKUP-WAREHOUSE-NAME'S "UNTIL WT-IDX > 3" SEARCH
+      *    LIMIT.  MISS EITHER ONE AND THE NEW WAREHOUSE'S EMPLOYEES
+      *    FALL THROUGH TO "UNKNOWN WHS" FOREVER.
+        01  WAREHOUSE-TABLE-VALUES.
+           05  FILLER            PIC X(15) VALUE 'AL10ALABAMA    '.
+           05  FILLER            PIC X(15) VALUE 'GA11GEORGIA    '.
+           05  FILLER            PIC X(15) VALUE 'MS12MISSISSIPPI'.
+
+        01  WAREHOUSE-TABLE REDEFINES WAREHOUSE-TABLE-VALUES.
+           05  WT-ENTRY                OCCURS 3 TIMES
+                                        INDEXED BY WT-IDX.
+               10  WT-CODE              PIC X(4).
+               10  WT-NAME              PIC X(11).
+
+      *    RAISE-PERCENTAGE TABLE BY EMPLOYEE POSITION, LOADED AT
+      *    RUNTIME FROM RAISE-RATE-FILE BY 155-LOAD-RAISE-RATE-TABLE
+      *    (SEE THAT FD'S COMMENT) -- CHANGE A YEAR'S BOARD-APPROVED
+      *    RATES BY EDITING DRAKEA-RATES.TXT, NOT BY RECOMPILING.
+      *    EACH RATE IS 9V999 (E.G. 0.060 = 6.0%).
+        01  RATE-TABLE-CONTROL.
+           05  WS-RATE-TABLE-COUNT      PIC 9(3)  VALUE 0.
+
+        01  RAISE-RATE-TABLE.
+           05  RR-ENTRY                OCCURS 1 TO 20 TIMES
+                                        DEPENDING ON WS-RATE-TABLE-COUNT
+                                        INDEXED BY RR-IDX.
+               10  RR-POSITION-CODE     PIC X(2).
+               10  RR-CURRENT-RATE      PIC 9V999.
+               10  RR-UNION-RATE        PIC 9V999.
+               10  RR-INSURANCE-RATE    PIC 9V999.
+
         01 TEMPORARY-FIELDS.
            05  CURRENT-TMP          PIC S999999V99  VALUE +0.
            05  UNION-TMP            PIC S99999V99  VALUE +0.
@@ -95,6 +315,9 @@
            05  TOTAL-CURRENT-TMP          PIC S9999999V99  VALUE +0.
            05  TOTAL-UNION-TMP            PIC S999999V99  VALUE +0.
            05  TOTAL-INSURANCE-TMP        PIC S999999V99  VALUE +0.
+           05  WS-CURRENT-RATE            PIC 9V999       VALUE 0.
+           05  WS-UNION-RATE              PIC 9V999       VALUE 0.
+           05  WS-INSURANCE-RATE          PIC 9V999       VALUE 0.
 
         01  DETAIL-FIELDS.
            05  DF-WAREHOUSE-ID         PIC X(4).
@@ -109,9 +332,18 @@
            05  TF-INCREASED-UNION      PIC S999999V99   VALUE +0.
            05  TF-INCREASED-INSURANCE  PIC S999999V99   VALUE +0.
 
+        01  GRAND-TOTAL-FIELDS.
+           05  GT-INCREASED-CURRENT    PIC S9999999V99  VALUE +0.
+           05  GT-INCREASED-UNION      PIC S999999V99   VALUE +0.
+           05  GT-INCREASED-INSURANCE  PIC S999999V99   VALUE +0.
+
         01  REPORT-FIELDS.
            05  PROPER-SPACING             PIC S9   VALUE +1.
-           05  WS-PAGE-NUMBER             PIC S9   VALUE +1.
+           05  WS-PAGE-NUMBER             PIC S99  VALUE +1.
+           05  WS-LINE-COUNT              PIC S999 VALUE +0.
+           05  WS-LINES-PER-PAGE          PIC S999 VALUE +55.
+           05  WS-LINE-HOLD               PIC X(80).
+           05  WS-SPACING-HOLD            PIC S9.
 
         01  WS-DATE.
            05  RUN-YEAR                PIC 9(4).
@@ -171,9 +403,14 @@
         01  HEADING-FIVE.
 
             05                     PIC X(12)     VALUE 'WAREHOUSE:  '.
-            05  WAREHOUSE-HEADER   PIC X(11).
-            05  FILLER             PIC X(57)      VALUE SPACES.
-            
+            05  WAREHOUSE-HEADER   PIC X(20).
+            05  FILLER             PIC X(48)      VALUE SPACES.
+
+        01  HEADING-SIX.
+
+            05  FILLER          PIC X(23)  VALUE 'COMPANY GRAND TOTAL'.
+            05  FILLER          PIC X(57)  VALUE SPACES.
+
 
         01  DETAIL-LINE.
 
@@ -193,8 +430,8 @@
 
         01  TOTAL-LINE.
 
-           05  FILLER              PIC X(7)   VALUE SPACES.
-           05  TL-WAREHOUSE-NAME   PIC X(11).
+           05  FILLER              PIC X(1)   VALUE SPACES.
+           05  TL-WAREHOUSE-NAME   PIC X(17).
            05                     PIC X(18)  VALUE ' WAREHOUSE TOTAL :'.
            05  FILLER              PIC X(2)   VALUE SPACES.
            05  TL-INCREASED-CURRENT  PIC $Z,ZZZ,ZZZ.99.
@@ -203,8 +440,106 @@
            05  FILLER              PIC X(2)   VALUE SPACES.
            05  TL-INCREASED-INSURANCE  PIC $ZZZ,ZZZ.99.
            05  FILLER              PIC X(3)   VALUE SPACES.
-           
-           
+
+        01  GRAND-TOTAL-LINE.
+
+           05  FILLER                    PIC X(7)   VALUE SPACES.
+           05  FILLER                    PIC X(29)  VALUE
+                   'COMPANY GRAND TOTAL:'.
+           05  FILLER                    PIC X(2)   VALUE SPACES.
+           05  GT-INCREASED-CURRENT-ED   PIC $Z,ZZZ,ZZZ.99.
+           05  FILLER                    PIC X(2)   VALUE SPACES.
+           05  GT-INCREASED-UNION-ED     PIC $ZZZ,ZZZ.99.
+           05  FILLER                    PIC X(2)   VALUE SPACES.
+           05  GT-INCREASED-INSURANCE-ED PIC $ZZZ,ZZZ.99.
+           05  FILLER                    PIC X(3)   VALUE SPACES.
+
+        01  EXCEPTION-HEADING-ONE.
+           05  FILLER              PIC X(52)  VALUE
+                   'DRAKEA, LTD - INVALID POSITION CODE EXCEPTIONS'.
+           05  FILLER              PIC X(28)  VALUE SPACES.
+
+        01  EXCEPTION-HEADING-TWO.
+           05  FILLER              PIC X(12)  VALUE 'WAREHOUSE'.
+           05  FILLER              PIC X(14)  VALUE 'EMPLOYEE ID'.
+           05  FILLER              PIC X(54)  VALUE 'BAD POSITION CODE'.
+
+      *    OUT-OF-BALANCE WARNING WRITTEN TO THE EXCEPTION REPORT SO
+      *    IT IS SEEN ON THE DISTRIBUTED REPORT, NOT JUST THE JOB LOG.
+        01  BALANCE-LINE.
+           05  BL-TEXT             PIC X(80).
+
+      *    NUMERIC-EDIT WORK AREA FOR THE BALANCE WARNING MESSAGE --
+      *    SAME PURPOSE AS CSV-NUMERIC-EDIT BELOW, SO THE UNEDITED
+      *    WS-EXPECTED-/WS-ACTUAL- TOTALS ARE NEVER DISPLAYED OR
+      *    STRUNG OUT RAW.
+        01  BALANCE-NUMERIC-EDIT.
+           05  BAL-EXPECTED-COUNT-ED    PIC Z(5)9.
+           05  BAL-ACTUAL-COUNT-ED      PIC Z(5)9.
+           05  BAL-EXPECTED-SALARY-ED   PIC Z(8)9.99.
+           05  BAL-ACTUAL-SALARY-ED     PIC Z(8)9.99.
+
+      *    NUMERIC-EDIT WORK AREA FOR THE CSV LINE -- NO EMBEDDED
+      *    COMMAS (UNLIKE THE $ZZZ,ZZZ.99 PRINT FIELDS) SO THE VALUE
+      *    DOESN'T COLLIDE WITH THE CSV FIELD DELIMITER.
+        01  CSV-NUMERIC-EDIT.
+           05  CSV-CURRENT-ED      PIC Z(5)9.99.
+           05  CSV-UNION-ED        PIC Z(4)9.99.
+           05  CSV-INSURANCE-ED    PIC Z(4)9.99.
+
+        01  CSV-LINE                PIC X(80).
+
+        01  EXCEPTION-LINE.
+           05  EL-WAREHOUSE-ID     PIC X(4).
+           05  FILLER              PIC X(8)   VALUE SPACES.
+           05  EL-EMPLOYEE-ID      PIC X(5).
+           05  FILLER              PIC X(9)   VALUE SPACES.
+           05  EL-BAD-POSITION     PIC X(2).
+           05  FILLER              PIC X(52)  VALUE SPACES.
+
+        01  RH-HEADING-ONE.
+           05  FILLER              PIC X(44)  VALUE
+                   'DRAKEA, LTD - EMPLOYEE RAISE HISTORY REPORT'.
+           05  FILLER              PIC X(56)  VALUE SPACES.
+
+        01  RH-HEADING-TWO.
+           05  FILLER              PIC X(7)   VALUE 'EMP ID'.
+           05  FILLER              PIC X(23)  VALUE 'EMPLOYEE NAME'.
+           05  FILLER              PIC X(12)  VALUE 'HIRE DATE'.
+           05  FILLER              PIC X(13)  VALUE 'STARTING SAL'.
+           05  FILLER              PIC X(12)  VALUE 'LAST RAISE'.
+           05  FILLER              PIC X(13)  VALUE 'OLD SALARY'.
+           05  FILLER              PIC X(20)  VALUE 'NEW SALARY'.
+
+        01  RH-DETAIL-LINE.
+           05  RH-EMPLOYEE-ID          PIC X(5).
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  RH-LAST-NAME            PIC X(10).
+           05  FILLER                  PIC X(1)   VALUE SPACES.
+           05  RH-FIRST-NAME           PIC X(10).
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  RH-HIRE-DATE-ED.
+               10  RH-HD-MONTH          PIC 99.
+               10  FILLER               PIC X      VALUE '/'.
+               10  RH-HD-DAY            PIC 99.
+               10  FILLER               PIC X      VALUE '/'.
+               10  RH-HD-YEAR           PIC 9999.
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  RH-STARTING-SALARY-ED   PIC $ZZZ,ZZZ.99.
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  RH-LAST-RAISE-DATE-ED.
+               10  RH-LR-MONTH          PIC 99.
+               10  FILLER               PIC X      VALUE '/'.
+               10  RH-LR-DAY            PIC 99.
+               10  FILLER               PIC X      VALUE '/'.
+               10  RH-LR-YEAR           PIC 9999.
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  RH-OLD-CURRENT-ED       PIC $ZZZ,ZZZ.99.
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  RH-NEW-CURRENT-ED       PIC $ZZZ,ZZZ.99.
+           05  FILLER                  PIC X(6)   VALUE SPACES.
+
+
         PROCEDURE DIVISION.
 
         100-CONTROL-MODULE.
@@ -217,41 +552,380 @@
         
         150-HOUSEKEEPING-ROUTINE.
 
-           OPEN INPUT EMPLOYEE-RECORD-FILE
-               OUTPUT DETAILED-SALARY-REPORT
-           ACCEPT WS-DATE FROM DATE YYYYMMDD 
+           PERFORM 155-LOAD-RAISE-RATE-TABLE
+           PERFORM 160-SORT-EMPLOYEE-FILE
+           PERFORM 170-CHECK-FOR-RESTART
+
+           OPEN INPUT SORTED-EMPLOYEE-FILE
+
+           IF RESTART-REQUESTED
+              OPEN EXTEND DETAILED-SALARY-REPORT
+              OPEN EXTEND EXCEPTION-REPORT-FILE
+              OPEN EXTEND RAISE-HISTORY-REPORT
+              OPEN EXTEND CSV-EXTRACT-FILE
+              PERFORM 175-REPAIR-EXTEND-LINE-BREAKS
+              DISPLAY 'RESTARTING AFTER CHECKPOINT - WHS '
+                      CK-HOLD-WAREHOUSE-ID ' EMP ' CK-HOLD-EMPLOYEE-ID
+           ELSE
+              OPEN OUTPUT DETAILED-SALARY-REPORT
+              OPEN OUTPUT EXCEPTION-REPORT-FILE
+              OPEN OUTPUT RAISE-HISTORY-REPORT
+              OPEN OUTPUT CSV-EXTRACT-FILE
+           END-IF
+
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
            MOVE WS-DATE(1:4) TO H1-YEAR
            MOVE WS-DATE(5:2) TO H1-MONTH
            MOVE WS-DATE(7:2) TO H1-DAY
+
+      *    ON A RESTART THAT FOUND THE CHECKPOINTED WAREHOUSE ALREADY
+      *    COMPLETE ('B'), THE CHECKPOINT'S PAGE NUMBER IS THE LAST
+      *    PAGE ALREADY PHYSICALLY WRITTEN BY THE PRIOR RUN -- START
+      *    THE RESUMED RUN'S FIRST PAGE ONE PAST IT, THE SAME WAY
+      *    355-CHECK-PAGE-OVERFLOW ADVANCES BEFORE A NEW PAGE.  A
+      *    RESTART MID-WAREHOUSE ('R') RESUMES ON THE SAME PAGE THE
+      *    PRIOR RUN LEFT OFF ON, SO THE PAGE NUMBER CARRIES OVER
+      *    UNCHANGED.
+           IF RESTART-REQUESTED AND CK-HOLD-WAREHOUSE-COMPLETE
+              ADD 1 TO WS-PAGE-NUMBER
+           END-IF
            MOVE WS-PAGE-NUMBER TO PAGE-NUM
 
-           
-           PERFORM 200-HEADER-ROUTINE
+      *    200-HEADER-ROUTINE (HEADING-ONE/TWO AND ITS PAGE BREAK) RUNS
+      *    ON A FROM-SCRATCH RUN AND ON A RESTART WHERE THE CHECKPOINTED
+      *    WAREHOUSE WAS ALREADY COMPLETE, SO THE NEXT WAREHOUSE STARTS
+      *    ON A FRESH, HEADED PAGE INSTEAD OF BEING APPENDED DIRECTLY
+      *    ONTO THE PRIOR RUN'S LAST LINE.  A RESTART MID-WAREHOUSE
+      *    ('R') SKIPS IT -- THE CHECKPOINTED WAREHOUSE'S REMAINING
+      *    DETAIL LINES AND ITS EVENTUAL TOTAL-LINE BELONG ON THE SAME
+      *    PAGE THE PRIOR RUN WAS ALREADY ON, NOT BEHIND A FRESH PAGE
+      *    BREAK AND REPRINTED HEADING.  THE ONE-TIME EXCEPTION/RAISE-
+      *    HISTORY HEADINGS AND THE BALANCE CHECK ARE SKIPPED ON ANY
+      *    RESTART -- THOSE WOULD BE DUPLICATED PARTWAY THROUGH THE
+      *    REPORT FILES REOPENED EXTEND, ABOVE.
+           IF NOT RESTART-REQUESTED OR CK-HOLD-WAREHOUSE-COMPLETE
+              PERFORM 200-HEADER-ROUTINE
+           END-IF
+
+           IF NOT RESTART-REQUESTED
+              WRITE EXCEPTION-RECORD FROM EXCEPTION-HEADING-ONE
+              WRITE EXCEPTION-RECORD FROM EXCEPTION-HEADING-TWO
+              PERFORM 210-RAISE-HISTORY-HEADER-ROUTINE
+              PERFORM 190-BALANCE-CONTROL-TOTALS
+           END-IF
+           .
+
+      *    LOADS THE PER-POSITION RAISE PERCENTAGES FROM THE EXTERNAL
+      *    CONTROL FILE SO PAYROLL CAN RETUNE RATES WITHOUT A
+      *    RECOMPILE -- 330-LOOKUP-RAISE-RATES SCANS WHATEVER ROWS ARE
+      *    LOADED HERE.
+      *    IF DRAKEA-RATES.TXT IS MISSING OR MISTYPED -- THE FILE
+      *    PAYROLL HAND-EDITS EVERY YEAR, SO THE ONE MOST LIKELY TO GO
+      *    MISSING -- DISPLAY A WARNING AND LEAVE WS-RATE-TABLE-COUNT
+      *    AT 0 RATHER THAN ABORTING THE JOB.  330-LOOKUP-RAISE-RATES
+      *    ALREADY ROUTES EVERY EMPLOYEE TO THE EXCEPTION REPORT WHEN
+      *    NO ROW MATCHES, WHICH IS THE SAFE OUTCOME OF AN EMPTY TABLE.
+        155-LOAD-RAISE-RATE-TABLE.
+
+           MOVE 0 TO WS-RATE-TABLE-COUNT
+           OPEN INPUT RAISE-RATE-FILE
+
+           IF RAISE-RATE-STATUS NOT = '00'
+              DISPLAY 'WARNING: DRAKEA-RATES.TXT COULD NOT BE OPENED '
+                      '(STATUS ' RAISE-RATE-STATUS ') - NO RAISE '
+                      'RATES LOADED, ALL EMPLOYEES WILL BE EXCEPTIONS'
+           ELSE
+              PERFORM UNTIL RATE-FILE-EOF
+                 READ RAISE-RATE-FILE
+                    AT END
+                       SET RATE-FILE-EOF TO TRUE
+                    NOT AT END
+                       IF WS-RATE-TABLE-COUNT < 20
+                          ADD 1 TO WS-RATE-TABLE-COUNT
+                          MOVE RR-RAW-POSITION-CODE
+                              TO RR-POSITION-CODE(WS-RATE-TABLE-COUNT)
+                          MOVE RR-RAW-CURRENT-RATE
+                              TO RR-CURRENT-RATE(WS-RATE-TABLE-COUNT)
+                          MOVE RR-RAW-UNION-RATE
+                              TO RR-UNION-RATE(WS-RATE-TABLE-COUNT)
+                          MOVE RR-RAW-INSURANCE-RATE
+                              TO RR-INSURANCE-RATE(WS-RATE-TABLE-COUNT)
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE RAISE-RATE-FILE
+           END-IF
+           .
+
+        210-RAISE-HISTORY-HEADER-ROUTINE.
+
+           WRITE RH-REPORT-RECORD FROM RH-HEADING-ONE
+               AFTER ADVANCING PAGE
+           MOVE 2 TO PROPER-SPACING
+           MOVE RH-HEADING-TWO TO RH-REPORT-RECORD
+           PERFORM 360-WRITE-RAISE-HISTORY-LINE
+           MOVE 2 TO PROPER-SPACING
+           .
+
+        160-SORT-EMPLOYEE-FILE.
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-WAREHOUSE-ID
+               INPUT PROCEDURE 165-SORT-INPUT-PROCEDURE
+               GIVING SORTED-EMPLOYEE-FILE
+           .
+
+      *    READS THE RAW HR EXTRACT, PULLS OFF THE TRAILER RECORD
+      *    (NOT RELEASED TO THE SORT), AND TALLIES THE ACTUAL RECORD
+      *    COUNT/TOTAL CURRENT-SALARY FOR 190-BALANCE-CONTROL-TOTALS.
+        165-SORT-INPUT-PROCEDURE.
+
+           OPEN INPUT EMPLOYEE-RECORD-FILE
+           PERFORM UNTIL RAW-FILE-EOF
+              READ EMPLOYEE-RECORD-FILE
+                 AT END
+                    SET RAW-FILE-EOF TO TRUE
+                 NOT AT END
+                    IF TR-ID = 'TRLR'
+                       MOVE TR-RECORD-COUNT TO WS-EXPECTED-RECORD-COUNT
+                       MOVE TR-TOTAL-CURRENT-SALARY
+                           TO WS-EXPECTED-TOTAL-SALARY
+                       SET TRAILER-WAS-FOUND TO TRUE
+                    ELSE
+                       ADD 1 TO WS-ACTUAL-RECORD-COUNT
+                       ADD RW-CURRENT-SALARY TO WS-ACTUAL-TOTAL-SALARY
+                       RELEASE SORT-WORK-RECORD FROM RAW-EMPLOYEE-RECORD
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE EMPLOYEE-RECORD-FILE
            .
 
+      *    FLAGS AN OUT-OF-BALANCE RUN -- MISSING TRAILER, RECORD
+      *    COUNT MISMATCH, OR TOTAL CURRENT-SALARY MISMATCH -- BEFORE
+      *    THE REPORT IS PROCESSED, SO A DROPPED RECORD IS CAUGHT
+      *    HERE INSTEAD OF WEEKS LATER.
+        190-BALANCE-CONTROL-TOTALS.
+
+           IF NOT TRAILER-WAS-FOUND
+              DISPLAY 'WARNING: NO TRAILER RECORD FOUND IN '
+                      'PR2FA19-1.TXT - RUN IS NOT BALANCED'
+              MOVE SPACES TO BALANCE-LINE
+              STRING 'WARNING: NO TRAILER RECORD FOUND - RUN IS '
+                     'NOT BALANCED' DELIMITED BY SIZE
+                     INTO BL-TEXT
+              WRITE EXCEPTION-RECORD FROM BALANCE-LINE
+           ELSE
+              IF WS-ACTUAL-RECORD-COUNT NOT = WS-EXPECTED-RECORD-COUNT
+                 OR WS-ACTUAL-TOTAL-SALARY
+                    NOT = WS-EXPECTED-TOTAL-SALARY
+
+                 MOVE WS-EXPECTED-RECORD-COUNT TO BAL-EXPECTED-COUNT-ED
+                 MOVE WS-ACTUAL-RECORD-COUNT TO BAL-ACTUAL-COUNT-ED
+                 MOVE WS-EXPECTED-TOTAL-SALARY
+                     TO BAL-EXPECTED-SALARY-ED
+                 MOVE WS-ACTUAL-TOTAL-SALARY TO BAL-ACTUAL-SALARY-ED
+
+                 DISPLAY 'WARNING: PR2FA19-1.TXT OUT OF BALANCE -- '
+                         'EXPECTED COUNT ' BAL-EXPECTED-COUNT-ED
+                         ' ACTUAL COUNT ' BAL-ACTUAL-COUNT-ED
+                         ' EXPECTED TOTAL ' BAL-EXPECTED-SALARY-ED
+                         ' ACTUAL TOTAL ' BAL-ACTUAL-SALARY-ED
+                 MOVE SPACES TO BALANCE-LINE
+      *          KEPT TO 80 CHARS TOTAL (BL-TEXT'S SIZE) SO THE ACTUAL/
+      *          EXPECTED SALARY FIGURES -- THE NUMBERS ANYONE WOULD
+      *          ACT ON -- AREN'T TRUNCATED OFF THE WRITTEN LINE THE
+      *          WAY THE UNABBREVIATED WORDING WOULD.
+                 STRING 'OUT OF BALANCE - CNT EXP '
+                        DELIMITED BY SIZE
+                        BAL-EXPECTED-COUNT-ED DELIMITED BY SIZE
+                        ' ACT ' DELIMITED BY SIZE
+                        BAL-ACTUAL-COUNT-ED DELIMITED BY SIZE
+                        ' SAL EXP ' DELIMITED BY SIZE
+                        BAL-EXPECTED-SALARY-ED DELIMITED BY SIZE
+                        ' ACT ' DELIMITED BY SIZE
+                        BAL-ACTUAL-SALARY-ED DELIMITED BY SIZE
+                        INTO BL-TEXT
+                 WRITE EXCEPTION-RECORD FROM BALANCE-LINE
+              END-IF
+           END-IF
+           .
+
+      *    IF A CHECKPOINT WAS LEFT BY A PRIOR RUN THAT DID NOT REACH
+      *    600-EOF-ROUTINE, RESUME AFTER IT.  A CLEAN PRIOR RUN LEAVES
+      *    THE CHECKPOINT FILE EMPTY (SEE 480-CLEAR-CHECKPOINT), SO
+      *    AN EMPTY OR MISSING FILE MEANS A NORMAL, FROM-SCRATCH RUN.
+        170-CHECK-FOR-RESTART.
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-STATUS = '00'
+              READ CHECKPOINT-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE CK-WAREHOUSE-ID TO CK-HOLD-WAREHOUSE-ID
+                    MOVE CK-EMPLOYEE-ID TO CK-HOLD-EMPLOYEE-ID
+                    MOVE CK-CHECKPOINT-KIND TO CK-HOLD-KIND
+                    MOVE CK-GT-INCREASED-CURRENT TO GT-INCREASED-CURRENT
+                    MOVE CK-GT-INCREASED-UNION TO GT-INCREASED-UNION
+                    MOVE CK-GT-INCREASED-INSURANCE
+                        TO GT-INCREASED-INSURANCE
+                    MOVE CK-TF-INCREASED-CURRENT TO TF-INCREASED-CURRENT
+                    MOVE CK-TF-INCREASED-UNION TO TF-INCREASED-UNION
+                    MOVE CK-TF-INCREASED-INSURANCE
+                        TO TF-INCREASED-INSURANCE
+                    MOVE CK-PAGE-NUMBER TO WS-PAGE-NUMBER
+                    SET RESTART-REQUESTED TO TRUE
+
+      *             A 'R' (RUNNING) CHECKPOINT MEANS THE CHECKPOINTED
+      *             WAREHOUSE WAS STILL BEING PRINTED WHEN THE PRIOR
+      *             RUN STOPPED -- PRIME DF-WAREHOUSE-HOLD AND
+      *             WAREHOUSE-HEADER FOR IT AND MARK FIRST-RECORD
+      *             DONE SO 300-DATA-INPUT-ROUTINE CONTINUES APPENDING
+      *             TO IT INSTEAD OF TREATING ITS NEXT EMPLOYEE AS A
+      *             NEW WAREHOUSE.  A 'B' (BROKEN) CHECKPOINT MEANS
+      *             THAT WAREHOUSE ALREADY GOT ITS TOTAL-LINE BEFORE
+      *             THE CRASH -- LEAVE FIRST-RECORD ALONE SO THE NEXT
+      *             UNSEEN RECORD (THE FOLLOWING WAREHOUSE) STARTS
+      *             FRESH, THE SAME AS A NORMAL RUN'S FIRST RECORD.
+                    IF NOT CK-HOLD-WAREHOUSE-COMPLETE
+                       MOVE CK-HOLD-WAREHOUSE-ID TO DF-WAREHOUSE-HOLD
+                       PERFORM 505-LOOKUP-WAREHOUSE-NAME
+                       MOVE 'NO' TO FIRST-RECORD
+                       MOVE CK-LINE-COUNT TO WS-LINE-COUNT
+                    END-IF
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+      *    A RUN THAT DID NOT REACH 600-EOF-ROUTINE'S CLOSE STATEMENTS
+      *    (PRINTER JAM, DISK FULL, KILLED JOB) CAN LEAVE THE LAST
+      *    PHYSICAL LINE OF ANY OF THESE FOUR REPORT FILES WITHOUT ITS
+      *    TERMINATING LINE BREAK.  OPEN EXTEND POSITIONS AT THAT
+      *    DANGLING END-OF-FILE, SO THE FIRST RECORD THIS RUN WRITES
+      *    WOULD OTHERWISE BE GLUED ONTO THE END OF THE PRIOR RUN'S
+      *    LAST LINE INSTEAD OF STARTING A NEW ONE.  EXCEPTION-REPORT-
+      *    FILE AND CSV-EXTRACT-FILE ARE WRITTEN WITH PLAIN, NON-
+      *    ADVANCING WRITES THAT NEVER PROTECT THEMSELVES THIS WAY, SO
+      *    THEY ALWAYS GET A BLANK REPAIR RECORD HERE -- IF THE PRIOR
+      *    RUN DID END CLEANLY, THIS JUST ADDS ONE HARMLESS BLANK LINE.
+      *
+      *    DETAILED-SALARY-REPORT ONLY GETS THE REPAIR RECORD WHEN
+      *    150-HOUSEKEEPING-ROUTINE IS ABOUT TO REPRINT THE PAGE
+      *    HEADING (CK-HOLD-WAREHOUSE-COMPLETE) -- THAT HEADING'S FIRST
+      *    WRITE IS THE UNPROTECTED AFTER-ADVANCING-PAGE FORM-FEED.  ON
+      *    A MID-WAREHOUSE ('R') RESTART THE HEADING IS SKIPPED, AND
+      *    THE FIRST REAL WRITE IS AN ORDINARY AFTER-ADVANCING-LINES
+      *    DETAIL OR TOTAL LINE -- GNUCOBOL INSERTS AT MOST ONE BLANK
+      *    LINE BEFORE IT EITHER WAY (NONE IF THE PRIOR LINE WAS LEFT
+      *    DANGLING, ONE IF IT WASN'T), THE SAME HARMLESS COST PAID
+      *    ABOVE FOR EXCEPTION-REPORT-FILE/CSV-EXTRACT-FILE.  REPAIRING
+      *    IT TOO WOULD STACK A SECOND BLANK LINE ON TOP OF THAT ONE.
+      *    RAISE-HISTORY-REPORT IS THE SAME WAY AND NEVER GETS A REPAIR
+      *    RECORD AT ALL: 210-RAISE-HISTORY-HEADER-ROUTINE (ITS OWN
+      *    UNPROTECTED AFTER-ADVANCING-PAGE WRITE) ONLY RUNS WHEN
+      *    RESTART-REQUESTED IS FALSE, SO THIS PARAGRAPH -- REACHED
+      *    ONLY WHEN IT IS TRUE -- NEVER PRECEDES THAT WRITE, AND ITS
+      *    FIRST REAL RESUMED WRITE PAYS THE SAME AT-MOST-ONE-BLANK-
+      *    LINE COST ON ITS OWN.
+        175-REPAIR-EXTEND-LINE-BREAKS.
+
+           IF CK-HOLD-WAREHOUSE-COMPLETE
+              MOVE SPACES TO REPORT-RECORD
+              WRITE REPORT-RECORD AFTER ADVANCING 1 LINE
+           END-IF
+
+           MOVE SPACES TO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD
+
+           MOVE SPACES TO CSV-RECORD
+           WRITE CSV-RECORD
+           .
+
+      *    HEADING-TWO IS WRITTEN DIRECTLY (LIKE HEADING-THREE/FOUR/
+      *    FIVE IN 500-PRINT-WAREHOUSE-HEADER) RATHER THAN THROUGH
+      *    350-WRITE-A-LINE.  THIS ROUTINE IS CALLED FROM
+      *    355-CHECK-PAGE-OVERFLOW WHILE AN OUTER 350-WRITE-A-LINE
+      *    CALL STILL HAS ITS ORIGINAL RECORD SAVED IN WS-LINE-HOLD --
+      *    ROUTING THROUGH 350-WRITE-A-LINE HERE WOULD OVERWRITE THAT
+      *    SHARED HOLD AREA AND, ONCE THE OUTER CALL RESUMED, WRITE
+      *    HEADING-TWO'S TEXT IN PLACE OF THE ORIGINAL RECORD.
         200-HEADER-ROUTINE.
-           
+
            WRITE REPORT-RECORD FROM HEADING-ONE
                AFTER ADVANCING PAGE
-           
+           ADD 1 TO WS-LINE-COUNT
+
            MOVE 2 TO PROPER-SPACING
-           MOVE HEADING-TWO TO REPORT-RECORD 
-           PERFORM 350-WRITE-A-LINE
+           WRITE REPORT-RECORD FROM HEADING-TWO
+               AFTER ADVANCING PROPER-SPACING
+           ADD PROPER-SPACING TO WS-LINE-COUNT
            MOVE 2 TO PROPER-SPACING
            .
 
         250-PROCESS-EMPLOYEE-DATA.
             PERFORM UNTIL NO-MORE-DATA
-               READ EMPLOYEE-RECORD-FILE
+               READ SORTED-EMPLOYEE-FILE
                   AT END
                      MOVE 'N' TO EOF-FLAG
                   NOT AT END
-                     PERFORM 300-DATA-INPUT-ROUTINE
+                     IF RESTART-REQUESTED AND NOT RESTART-POINT-PASSED
+                        PERFORM 265-CHECK-RESTART-SKIP
+                     ELSE
+                        PERFORM 300-DATA-INPUT-ROUTINE
+                     END-IF
                 END-READ
-                      
+
             END-PERFORM
+
+      *    IF A RESTART NEVER FOUND ITS OWN CHECKPOINTED RECORD, THE
+      *    ENTIRE RUN WAS SKIPPED -- THIS MEANS THE INPUT EXTRACT DOES
+      *    NOT MATCH THE ONE THE CHECKPOINT WAS WRITTEN AGAINST, AND
+      *    NEEDS OPERATOR ATTENTION RATHER THAN A SILENT NO-OP RUN.
+            IF RESTART-REQUESTED AND NOT RESTART-POINT-PASSED
+               DISPLAY 'WARNING: RESTART CHECKPOINT (WHS '
+                       CK-HOLD-WAREHOUSE-ID ' EMP '
+                       CK-HOLD-EMPLOYEE-ID ') WAS NEVER MATCHED IN '
+                       'THIS RUN - NO RECORDS WERE PROCESSED.  '
+                       'VERIFY THE INPUT EXTRACT MATCHES THE RUN '
+                       'THAT WROTE THE CHECKPOINT.'
+            END-IF
             .
 
+      *    RESTART SKIP TEST FOR ONE RECORD.  WAREHOUSES SORTING
+      *    BEFORE CK-HOLD-WAREHOUSE-ID ALREADY COMPLETED BEFORE THE
+      *    CRASH AND ARE SKIPPED OUTRIGHT.  CK-HOLD-WAREHOUSE-ID
+      *    ITSELF IS SKIPPED OUTRIGHT ONLY IF CK-HOLD-KIND SAYS IT WAS
+      *    ALREADY BROKEN ('B'); OTHERWISE ('R') ITS EMPLOYEES ARE
+      *    SKIPPED ONE AT A TIME UP THROUGH CK-HOLD-EMPLOYEE-ID, THE
+      *    LAST ONE PRINTED BEFORE THE CRASH.  ANY WAREHOUSE SORTING
+      *    AFTER CK-HOLD-WAREHOUSE-ID MEANS THE CHECKPOINTED POINT HAS
+      *    BEEN PASSED WITHOUT EVER MATCHING (THE IN-FLIGHT WAREHOUSE
+      *    MUST HAVE FINISHED EXACTLY AT THE CRASH) -- PROCESS NORMALLY
+      *    FROM HERE RATHER THAN SKIP THE REST OF THE FILE.
+        265-CHECK-RESTART-SKIP.
+
+           IF WAREHOUSE-ID < CK-HOLD-WAREHOUSE-ID
+              CONTINUE
+           ELSE
+              IF WAREHOUSE-ID > CK-HOLD-WAREHOUSE-ID
+                 SET RESTART-POINT-PASSED TO TRUE
+                 PERFORM 300-DATA-INPUT-ROUTINE
+              ELSE
+                 IF CK-HOLD-WAREHOUSE-COMPLETE
+                    CONTINUE
+                 ELSE
+                    IF EMPLOYEE-ID = CK-HOLD-EMPLOYEE-ID
+                       SET RESTART-POINT-PASSED TO TRUE
+                    ELSE
+                       CONTINUE
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+           .
+
         300-DATA-INPUT-ROUTINE.
 
            If FIRST-RECORD = 'YES'
@@ -263,20 +937,29 @@
           ELSE
 
              IF WAREHOUSE-ID NOT EQUAL TO DF-WAREHOUSE-HOLD
-            
+
+      *       450-WAREHOUSE-BREAK PRINTS THE OUTGOING WAREHOUSE'S
+      *       TOTAL LINE -- DF-WAREHOUSE-HOLD MUST STILL NAME THAT
+      *       OUTGOING WAREHOUSE WHILE IT RUNS (INCLUDING IF THE
+      *       TOTAL-LINE WRITE ITSELF TRIPS A PAGE-OVERFLOW REPRINT),
+      *       SO THE NEW WAREHOUSE ISN'T MOVED IN UNTIL AFTERWARD.
               PERFORM 450-WAREHOUSE-BREAK
+              MOVE WAREHOUSE-ID TO DF-WAREHOUSE-HOLD
               PERFORM 500-PRINT-WAREHOUSE-HEADER
              END-IF
 
           END-IF
            
                    
-           MOVE EMPLOYEE-POSITION TO DF-EMPLOYEE-POSITION 
-           MOVE CURRENT-SALARY TO DF-INCREASED-CURRENT       
+           MOVE WAREHOUSE-ID TO DF-WAREHOUSE-ID
+           MOVE EMPLOYEE-POSITION TO DF-EMPLOYEE-POSITION
+           MOVE CURRENT-SALARY TO DF-INCREASED-CURRENT
            MOVE UNION-DUES TO DF-INCREASED-UNION            
            MOVE INSURANCE TO DF-INCREASED-INSURANCE 
            
 
+           MOVE 'N' TO EXCEPTION-SW
+
            EVALUATE TRUE
                WHEN DF-EMPLOYEE-POSITION = 'WM'
                    MOVE 'MANAGER' TO DL-EMPLOYEE-POSITION
@@ -289,51 +972,202 @@
                WHEN DF-EMPLOYEE-POSITION = 'WS'
                    MOVE 'SECURITY' TO DL-EMPLOYEE-POSITION
                WHEN OTHER
-                   DISPLAY 'INVALID EMPLOYEE ID'
+                   SET RECORD-IS-EXCEPTION TO TRUE
+                   PERFORM 320-WRITE-EXCEPTION-RECORD
             END-EVALUATE
 
-           MULTIPLY DF-INCREASED-CURRENT BY .05 GIVING CURRENT-TMP
-           ADD CURRENT-TMP TO DF-INCREASED-CURRENT 
+           IF NOT RECORD-IS-EXCEPTION
+              PERFORM 330-LOOKUP-RAISE-RATES
+           END-IF
 
-           MULTIPLY DF-INCREASED-UNION BY .03 GIVING UNION-TMP
-           ADD UNION-TMP TO DF-INCREASED-UNION
+           IF NOT RECORD-IS-EXCEPTION
 
-           MULTIPLY DF-INCREASED-INSURANCE BY .05 GIVING INSURANCE-TMP
-           ADD INSURANCE-TMP TO DF-INCREASED-INSURANCE
+              MULTIPLY DF-INCREASED-CURRENT BY WS-CURRENT-RATE
+                  GIVING CURRENT-TMP
+              ADD CURRENT-TMP TO DF-INCREASED-CURRENT
 
-           ADD DF-INCREASED-CURRENT TO TF-INCREASED-CURRENT
-           ADD DF-INCREASED-UNION TO TF-INCREASED-UNION
-           ADD DF-INCREASED-INSURANCE TO TF-INCREASED-INSURANCE
+              MULTIPLY DF-INCREASED-UNION BY WS-UNION-RATE
+                  GIVING UNION-TMP
+              ADD UNION-TMP TO DF-INCREASED-UNION
 
-           MOVE EMPLOYEE-ID TO DL-EMPLOYEE-ID 
-           MOVE LAST-NAME TO DL-LAST-NAME  
-           MOVE DF-INCREASED-CURRENT TO DL-INCREASED-CURRENT
-           MOVE DF-INCREASED-UNION TO DL-INCREASED-UNION
-           MOVE DF-INCREASED-INSURANCE TO DL-INCREASED-INSURANCE
-           
+              MULTIPLY DF-INCREASED-INSURANCE BY WS-INSURANCE-RATE
+                  GIVING INSURANCE-TMP
+              ADD INSURANCE-TMP TO DF-INCREASED-INSURANCE
 
-           MOVE DETAIL-LINE TO REPORT-RECORD
-           PERFORM 350-WRITE-A-LINE
-           MOVE 1 TO PROPER-SPACING
-               
-           
+              ADD DF-INCREASED-CURRENT TO TF-INCREASED-CURRENT
+              ADD DF-INCREASED-UNION TO TF-INCREASED-UNION
+              ADD DF-INCREASED-INSURANCE TO TF-INCREASED-INSURANCE
 
-           MOVE ZEROS TO CURRENT-TMP
-           MOVE ZEROS TO UNION-TMP
-           MOVE ZEROS TO INSURANCE-TMP
-           
+              MOVE EMPLOYEE-ID TO DL-EMPLOYEE-ID
+              MOVE LAST-NAME TO DL-LAST-NAME
+              MOVE DF-INCREASED-CURRENT TO DL-INCREASED-CURRENT
+              MOVE DF-INCREASED-UNION TO DL-INCREASED-UNION
+              MOVE DF-INCREASED-INSURANCE TO DL-INCREASED-INSURANCE
+
+              MOVE DETAIL-LINE TO REPORT-RECORD
+              PERFORM 350-WRITE-A-LINE
+              MOVE 1 TO PROPER-SPACING
+
+              PERFORM 370-WRITE-CSV-RECORD
+
+              MOVE EMPLOYEE-ID TO RH-EMPLOYEE-ID
+              MOVE LAST-NAME TO RH-LAST-NAME
+              MOVE FIRST-NAME TO RH-FIRST-NAME
+              MOVE HIRE-DATE(1:4) TO RH-HD-YEAR
+              MOVE HIRE-DATE(5:2) TO RH-HD-MONTH
+              MOVE HIRE-DATE(7:2) TO RH-HD-DAY
+              MOVE STARTING-SALARY TO RH-STARTING-SALARY-ED
+              MOVE LAST-PAY-INCREASE(1:4) TO RH-LR-YEAR
+              MOVE LAST-PAY-INCREASE(5:2) TO RH-LR-MONTH
+              MOVE LAST-PAY-INCREASE(7:2) TO RH-LR-DAY
+              MOVE CURRENT-SALARY TO RH-OLD-CURRENT-ED
+              MOVE DF-INCREASED-CURRENT TO RH-NEW-CURRENT-ED
+
+              MOVE RH-DETAIL-LINE TO RH-REPORT-RECORD
+              PERFORM 360-WRITE-RAISE-HISTORY-LINE
+              MOVE 1 TO PROPER-SPACING
+
+              MOVE ZEROS TO CURRENT-TMP
+              MOVE ZEROS TO UNION-TMP
+              MOVE ZEROS TO INSURANCE-TMP
+
+           END-IF
 
-           .                     
+      *    UPDATED FOR EVERY RECORD READ -- EXCEPTION OR NOT -- SO A
+      *    WAREHOUSE MADE UP ENTIRELY OF EXCEPTION RECORDS STILL MOVES
+      *    THE CHECKPOINT PAST IT.  OTHERWISE A CRASH RIGHT AFTER THAT
+      *    WAREHOUSE'S 450-WAREHOUSE-BREAK WOULD LEAVE THE CHECKPOINT
+      *    NAMING THE PRIOR GOOD WAREHOUSE, AND A RESTART WOULD
+      *    REPROCESS THE ALL-EXCEPTION WAREHOUSE AND RE-APPEND ITS
+      *    ROWS TO EXCEPTION-REPORT-FILE (OPENED EXTEND ON RESTART).
+           MOVE WAREHOUSE-ID TO WS-LAST-WAREHOUSE-DONE
+           MOVE EMPLOYEE-ID TO WS-LAST-EMPLOYEE-DONE
 
+      *    PER-EMPLOYEE CHECKPOINT (KIND 'R' -- RUNNING) SO A RESTART
+      *    CAN RESUME WITHIN AN IN-FLIGHT WAREHOUSE INSTEAD OF ONLY AT
+      *    COMPLETED WAREHOUSE BOUNDARIES.  450-WAREHOUSE-BREAK
+      *    OVERWRITES THIS WITH ITS OWN 'B' CHECKPOINT THE NEXT TIME
+      *    THE WAREHOUSE CHANGES, SO THE LATEST CHECKPOINT ON DISK IS
+      *    ALWAYS THIS EMPLOYEE'S UNTIL THEN.
+           MOVE 'R' TO WS-CHECKPOINT-KIND
+           PERFORM 470-WRITE-CHECKPOINT
+
+           .
+
+        320-WRITE-EXCEPTION-RECORD.
+
+           MOVE DF-WAREHOUSE-HOLD(1:4) TO EL-WAREHOUSE-ID
+           MOVE EMPLOYEE-ID TO EL-EMPLOYEE-ID
+           MOVE EMPLOYEE-POSITION TO EL-BAD-POSITION
+
+           MOVE EXCEPTION-LINE TO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD
+
+           DISPLAY 'WARNING: INVALID EMPLOYEE POSITION CODE - WHS '
+                   DF-WAREHOUSE-HOLD(1:4) ' EMP ' EMPLOYEE-ID
+                   ' CODE ' EMPLOYEE-POSITION
+           .
+
+      *    NO MATCHING ROW MEANS THE POSITION CODE PASSED
+      *    300-DATA-INPUT-ROUTINE'S EVALUATE BUT ISN'T IN THE RATE
+      *    CONTROL FILE -- ROUTE IT TO THE SAME EXCEPTION PATH AS AN
+      *    INVALID POSITION CODE INSTEAD OF SILENTLY CARRYING OVER THE
+      *    PREVIOUS EMPLOYEE'S RATES.
+        330-LOOKUP-RAISE-RATES.
+
+           MOVE 'N' TO RATE-FOUND-SW
+           PERFORM VARYING RR-IDX FROM 1 BY 1
+                   UNTIL RR-IDX > WS-RATE-TABLE-COUNT
+              IF RR-POSITION-CODE(RR-IDX) = DF-EMPLOYEE-POSITION
+                 MOVE RR-CURRENT-RATE(RR-IDX) TO WS-CURRENT-RATE
+                 MOVE RR-UNION-RATE(RR-IDX) TO WS-UNION-RATE
+                 MOVE RR-INSURANCE-RATE(RR-IDX) TO WS-INSURANCE-RATE
+                 SET RATE-CODE-FOUND TO TRUE
+                 SET RR-IDX TO WS-RATE-TABLE-COUNT
+                 ADD 1 TO RR-IDX
+              END-IF
+           END-PERFORM
+
+           IF NOT RATE-CODE-FOUND
+              SET RECORD-IS-EXCEPTION TO TRUE
+              PERFORM 320-WRITE-EXCEPTION-RECORD
+           END-IF
+           .
+
+      *    200-HEADER-ROUTINE/500-PRINT-WAREHOUSE-HEADER, CALLED BY
+      *    355-CHECK-PAGE-OVERFLOW WHEN A PAGE BREAK FIRES MID-WRITE,
+      *    LEAVE PROPER-SPACING SET TO WHATEVER THEY NEED FOR THEIR
+      *    OWN LAST LINE -- SAVE/RESTORE IT HERE THE SAME WAY
+      *    REPORT-RECORD/WS-LINE-HOLD IS, SO THE CALLER'S ORIGINAL
+      *    ADVANCING VALUE (E.G. 3 FOR TOTAL-LINE/GRAND-TOTAL-LINE)
+      *    SURVIVES A MID-WRITE PAGE BREAK.
         350-WRITE-A-LINE.
 
+           MOVE REPORT-RECORD TO WS-LINE-HOLD
+           MOVE PROPER-SPACING TO WS-SPACING-HOLD
+           PERFORM 355-CHECK-PAGE-OVERFLOW
+           MOVE WS-LINE-HOLD TO REPORT-RECORD
+           MOVE WS-SPACING-HOLD TO PROPER-SPACING
+
            WRITE REPORT-RECORD
                AFTER ADVANCING PROPER-SPACING
+           ADD PROPER-SPACING TO WS-LINE-COUNT
            .
-        
+
+      *    FORCES A PAGE BREAK -- WITH A FRESH, CORRECTLY INCREMENTED
+      *    PAGE NUMBER AND REPEATED HEADING-ONE/TWO/THREE/FOUR -- WHEN
+      *    THE CURRENT WAREHOUSE'S EMPLOYEE LIST RUNS PAST A PAGE'S
+      *    WORTH OF LINES.  REPORT-RECORD IS SAVED/RESTORED BY THE
+      *    CALLER SINCE 200/500 REUSE IT FOR THE HEADING LINES.
+        355-CHECK-PAGE-OVERFLOW.
+
+           IF WS-LINE-COUNT + PROPER-SPACING > WS-LINES-PER-PAGE
+              ADD 1 TO WS-PAGE-NUMBER
+              MOVE WS-PAGE-NUMBER TO PAGE-NUM
+              MOVE 0 TO WS-LINE-COUNT
+              PERFORM 200-HEADER-ROUTINE
+              PERFORM 500-PRINT-WAREHOUSE-HEADER
+           END-IF
+           .
+
+        360-WRITE-RAISE-HISTORY-LINE.
+
+           WRITE RH-REPORT-RECORD
+               AFTER ADVANCING PROPER-SPACING
+           .
+
+      *    ONE COMMA-DELIMITED LINE PER PROCESSED EMPLOYEE, WRITTEN
+      *    FROM THE SAME PASS AS THE PRINTED DETAIL LINE.
+        370-WRITE-CSV-RECORD.
+
+           MOVE DF-INCREASED-CURRENT TO CSV-CURRENT-ED
+           MOVE DF-INCREASED-UNION TO CSV-UNION-ED
+           MOVE DF-INCREASED-INSURANCE TO CSV-INSURANCE-ED
+
+           MOVE SPACES TO CSV-LINE
+           STRING FUNCTION TRIM(DF-WAREHOUSE-ID)   DELIMITED BY SIZE
+                  ','                               DELIMITED BY SIZE
+                  FUNCTION TRIM(EMPLOYEE-ID)        DELIMITED BY SIZE
+                  ','                               DELIMITED BY SIZE
+                  FUNCTION TRIM(DL-EMPLOYEE-POSITION)
+                                                     DELIMITED BY SIZE
+                  ','                               DELIMITED BY SIZE
+                  FUNCTION TRIM(DL-LAST-NAME)       DELIMITED BY SIZE
+                  ','                               DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-CURRENT-ED)     DELIMITED BY SIZE
+                  ','                               DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-UNION-ED)       DELIMITED BY SIZE
+                  ','                               DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-INSURANCE-ED)   DELIMITED BY SIZE
+                  INTO CSV-LINE
+           END-STRING
+
+           WRITE CSV-RECORD FROM CSV-LINE
+           .
+
         450-WAREHOUSE-BREAK.
-           
-           MOVE WAREHOUSE-ID TO DF-WAREHOUSE-HOLD
+
+           MOVE WAREHOUSE-HEADER(1:17) TO TL-WAREHOUSE-NAME
            MOVE TF-INCREASED-CURRENT TO TL-INCREASED-CURRENT
            MOVE TF-INCREASED-INSURANCE TO TL-INCREASED-INSURANCE
            MOVE TF-INCREASED-UNION TO TL-INCREASED-UNION
@@ -342,49 +1176,156 @@
            MOVE TOTAL-LINE TO REPORT-RECORD
            PERFORM 350-WRITE-A-LINE
 
+           ADD TF-INCREASED-CURRENT TO GT-INCREASED-CURRENT
+           ADD TF-INCREASED-UNION TO GT-INCREASED-UNION
+           ADD TF-INCREASED-INSURANCE TO GT-INCREASED-INSURANCE
+
            MOVE ZEROS TO TF-INCREASED-CURRENT
            MOVE ZEROS TO TF-INCREASED-INSURANCE
            MOVE ZEROS TO TF-INCREASED-UNION
 
+           MOVE 'B' TO WS-CHECKPOINT-KIND
+           PERFORM 470-WRITE-CHECKPOINT
 
            .
-        
-        500-PRINT-WAREHOUSE-HEADER.
 
-           IF DF-WAREHOUSE-HOLD = 'AL10' THEN 
-              MOVE 'ALABAMA' TO WAREHOUSE-HEADER
-           END-IF
-           IF DF-WAREHOUSE-HOLD = 'GA11' THEN
-              MOVE 'GEORGIA' TO WAREHOUSE-HEADER
-           END-IF
-           IF DF-WAREHOUSE-HOLD = 'MS12' THEN
-              MOVE 'MISSISSIPPI' TO WAREHOUSE-HEADER
+      *    CK-TF-* ARE WRITTEN FROM TOTAL-FIELDS AS THEY STAND AT THE
+      *    TIME OF THE CALL -- ZERO WHEN CALLED FROM 450-WAREHOUSE-
+      *    BREAK (AFTER IT RESETS THEM, SO A 'B' CHECKPOINT CORRECTLY
+      *    CARRIES NO IN-FLIGHT SUBTOTAL) OR THE RUNNING WAREHOUSE
+      *    SUBTOTAL WHEN CALLED PER-EMPLOYEE FROM 300-DATA-INPUT-
+      *    ROUTINE WITH WS-CHECKPOINT-KIND SET TO 'R'.
+        470-WRITE-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-LAST-WAREHOUSE-DONE TO CK-WAREHOUSE-ID
+           MOVE WS-LAST-EMPLOYEE-DONE TO CK-EMPLOYEE-ID
+           MOVE WS-CHECKPOINT-KIND TO CK-CHECKPOINT-KIND
+           MOVE GT-INCREASED-CURRENT TO CK-GT-INCREASED-CURRENT
+           MOVE GT-INCREASED-UNION TO CK-GT-INCREASED-UNION
+           MOVE GT-INCREASED-INSURANCE TO CK-GT-INCREASED-INSURANCE
+           MOVE TF-INCREASED-CURRENT TO CK-TF-INCREASED-CURRENT
+           MOVE TF-INCREASED-UNION TO CK-TF-INCREASED-UNION
+           MOVE TF-INCREASED-INSURANCE TO CK-TF-INCREASED-INSURANCE
+           MOVE WS-PAGE-NUMBER TO CK-PAGE-NUMBER
+           MOVE WS-LINE-COUNT TO CK-LINE-COUNT
+           WRITE CHECKPOINT-RECORD
+           IF CHECKPOINT-STATUS NOT = '00'
+              DISPLAY 'WARNING: CHECKPOINT WRITE FAILED (STATUS '
+                      CHECKPOINT-STATUS ') - A RESTART AFTER THIS '
+                      'POINT WOULD NOT RESUME CORRECTLY'
            END-IF
-           
+           CLOSE CHECKPOINT-FILE
+           .
+
+        500-PRINT-WAREHOUSE-HEADER.
+
+           PERFORM 505-LOOKUP-WAREHOUSE-NAME
+
            WRITE REPORT-RECORD FROM HEADING-FIVE
                AFTER ADVANCING PROPER-SPACING
+           ADD PROPER-SPACING TO WS-LINE-COUNT
            MOVE 3 TO PROPER-SPACING
            WRITE REPORT-RECORD FROM HEADING-THREE
                AFTER ADVANCING PROPER-SPACING
+           ADD PROPER-SPACING TO WS-LINE-COUNT
            MOVE 1 TO PROPER-SPACING
            WRITE REPORT-RECORD FROM HEADING-FOUR
                AFTER ADVANCING PROPER-SPACING
+           ADD PROPER-SPACING TO WS-LINE-COUNT
            MOVE 2 TO PROPER-SPACING
            .
-        
+
+      *    SHARED BY 500-PRINT-WAREHOUSE-HEADER AND, ON A MID-WAREHOUSE
+      *    RESTART, 170-CHECK-FOR-RESTART -- A RESTART PRIMES
+      *    WAREHOUSE-HEADER FOR THE IN-FLIGHT WAREHOUSE WITHOUT
+      *    RE-WRITING ITS PAGE HEADINGS (ALREADY PRINTED BEFORE THE
+      *    CRASH), BUT STILL NEEDS THE NAME LOOKUP SO 450-WAREHOUSE-
+      *    BREAK'S EVENTUAL TOTAL-LINE NAMES THE RIGHT WAREHOUSE.
+        505-LOOKUP-WAREHOUSE-NAME.
+
+           MOVE 'N' TO WHS-FOUND-SW
+           PERFORM VARYING WT-IDX FROM 1 BY 1
+                   UNTIL WT-IDX > 3
+              IF WT-CODE(WT-IDX) = DF-WAREHOUSE-HOLD(1:4)
+                 MOVE WT-NAME(WT-IDX) TO WAREHOUSE-HEADER
+                 SET WHS-CODE-FOUND TO TRUE
+                 SET WT-IDX TO 4
+              END-IF
+           END-PERFORM
+
+           IF NOT WHS-CODE-FOUND
+              MOVE SPACES TO WAREHOUSE-HEADER
+              STRING 'UNKNOWN WHS: ' DELIMITED BY SIZE
+                     DF-WAREHOUSE-HOLD(1:4) DELIMITED BY SIZE
+                     INTO WAREHOUSE-HEADER
+              DISPLAY 'WARNING: UNRECOGNIZED WAREHOUSE CODE - '
+                      DF-WAREHOUSE-HOLD(1:4)
+           END-IF
+           .
+
+      *    IF FIRST-RECORD IS STILL 'YES', 300-DATA-INPUT-ROUTINE NEVER
+      *    RAN THIS EXECUTION (EITHER NO EMPLOYEES WERE PRESENT, OR A
+      *    RESTART SKIPPED FORWARD PAST EVERY REMAINING RECORD) --
+      *    THERE IS NO OUTSTANDING WAREHOUSE TO FLUSH, SO SKIP THE
+      *    BREAK RATHER THAN PRINT A BOGUS ZERO-TOTAL WAREHOUSE PAGE.
         550-END-OF-JOB-ROUTINE.
       *    CODE FOR LAST CONTROL LINE GOES HERE
 
-           PERFORM 450-WAREHOUSE-BREAK
+           IF FIRST-RECORD NOT = 'YES'
+              PERFORM 450-WAREHOUSE-BREAK
+           END-IF
+           PERFORM 560-COMPANY-GRAND-TOTAL-ROUTINE
 
         .
 
+        560-COMPANY-GRAND-TOTAL-ROUTINE.
+
+           MOVE GT-INCREASED-CURRENT TO GT-INCREASED-CURRENT-ED
+           MOVE GT-INCREASED-UNION TO GT-INCREASED-UNION-ED
+           MOVE GT-INCREASED-INSURANCE TO GT-INCREASED-INSURANCE-ED
+
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER TO PAGE-NUM
+           MOVE 0 TO WS-LINE-COUNT
+
+           WRITE REPORT-RECORD FROM HEADING-ONE
+               AFTER ADVANCING PAGE
+           ADD 1 TO WS-LINE-COUNT
+
+           MOVE 2 TO PROPER-SPACING
+           MOVE HEADING-TWO TO REPORT-RECORD
+           PERFORM 350-WRITE-A-LINE
+
+           MOVE 3 TO PROPER-SPACING
+           MOVE HEADING-SIX TO REPORT-RECORD
+           PERFORM 350-WRITE-A-LINE
+
+           MOVE 3 TO PROPER-SPACING
+           MOVE GRAND-TOTAL-LINE TO REPORT-RECORD
+           PERFORM 350-WRITE-A-LINE
+
+           .
+
         600-EOF-ROUTINE.
 
            PERFORM 550-END-OF-JOB-ROUTINE
+           PERFORM 480-CLEAR-CHECKPOINT
 
-           CLOSE EMPLOYEE-RECORD-FILE
+           CLOSE SORTED-EMPLOYEE-FILE
                DETAILED-SALARY-REPORT
+               EXCEPTION-REPORT-FILE
+               RAISE-HISTORY-REPORT
+               CSV-EXTRACT-FILE
            STOP RUN
            .
+
+      *    THE JOB REACHED END-OF-FILE CLEANLY -- EMPTY THE CHECKPOINT
+      *    SO THE NEXT SUBMISSION IS A NORMAL FROM-SCRATCH RUN AND NOT
+      *    MISTAKEN FOR A RESTART OF THIS COMPLETED RUN.
+        480-CLEAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           .
         
\ No newline at end of file
